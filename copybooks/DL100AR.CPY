@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200*    DL100AR.CPY
+000300*
+000400*    SHARED INTEGER-ARRAY RECORD LAYOUT FOR THE ARRAYSALGORITHMS
+000500*    SUITE OF PROGRAMS.  CURRENTLY USED AS THE KEYED MASTER-FILE
+000600*    RECORD IN PROGRAM1 SO THAT NAMED ARRAYS PERSIST ACROSS RUNS;
+000700*    ANY LATER PROGRAM THAT NEEDS TO READ OR WRITE AN ARRAYMST
+000800*    RECORD SHOULD COPY THIS MEMBER RATHER THAN REDEFINE THE
+000900*    LAYOUT LOCALLY.
+001000*
+001100*    ARR-ARRAY-CAPACITY GOVERNS THE OCCURS DEPENDING ON CLAUSE
+001200*    BELOW AND MUST BE MOVED A VALUE BEFORE ARR-ARRAY-TABLE IS
+001300*    REFERENCED OR THE RECORD IS WRITTEN.
+001400*----------------------------------------------------------------
+001500     05  arr-array-id                pic x(08).
+001600     05  arr-array-capacity          pic s9(09) comp.
+001700     05  arr-array-length            pic s9(09) comp.
+001800     05  arr-array-table             pic s9(09) comp
+001900         occurs 1 to 9999 times
+002000         depending on arr-array-capacity
+002100         indexed by arr-array-index.
