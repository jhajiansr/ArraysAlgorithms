@@ -1,139 +1,961 @@
-       program-id. Program1 as "ArraysAlgorithms.Program1".
-
-       data division.
-       working-storage section.
-      * All algorithms in this program are from "Essential Algorithms" by Rod Stephens.
-      * This program builds and manipulates one-dimensional arrays.
-       01 inputnum pic s9(9) value zero.
-       01 topindex pic s9(9) value zero.
-       01 inputnum_save pic s9(9) value zero.
-       01 integer_array pic s9(9) occurs 100 times indexed by topindex.
-       01 integer_array_pointer usage is pointer value is null.
-       01 integer_array_length pic s9(9).
-       01 integer_array_length_save pic s9(9).
-       01 integer_array_length_save_2 pic s9(9).
-       01 anykey pic x(80).
-       01 target_integer pic s9(9).
-       01 target_found pic s9(9) value zero.
-       01 array_minimum pic s9(9).
-       01 array_maximum pic s9(9) value zero.
-       01 total pic s9(9) value zero.
-       01 array_average pic s9(9) value zero.
-       01 insert_value pic s9(9) value zero.
-       01 insert_position pic s9(9) value zero.
-       01 insert_position_save pic s9(9) value zero.
-      * The first thing to do is to build an array of integers.
-       procedure division.
-           display "Enter number of integers".
-           accept integer_array_length.
-           display "Enter any key to continue".
-           accept anykey.
-           allocate length of integer_array_length characters loc 31 returning integer_array_pointer.
-           move integer_array_length to integer_array_length_save.
-           evaluate integer_array_pointer when is equal address of integer_array[0].
-
-           move integer_array_length to integer_array_length_save_2.
-           move zero to integer_array_length.
-           subtract 1 from integer_array_length_save.
-           perform until integer_array_length is equal to integer_array_length_save_2
-               display "Enter a number"
-               accept integer_array[integer_array_length]
-               display "Enter any key to continue"
-               accept anykey
-               add 1 to integer_array_length
-           end-perform.
-      * Finding targets in an array
-           
-           display "Enter target integer".
-           accept target_integer.
-           display "Enter any key to continue".
-           accept anykey.
-           move integer_array_length_save to integer_array_length.
-           perform until integer_array_length is zero
-               if (integer_array[integer_array_length]) is equal to target_integer then 
-                   display "Found target at" integer_array[integer_array_length];
-                   display "Enter any key to continue"
-                   accept anykey
-                    move 1 to target_found
-                   
-
-               end-if
-               subtract 1 from integer_array_length
-           end-perform
-           if target_found is equal to zero then
-               display "Target not found"
-               display "Enter any key to continue"
-               accept anykey
-
-           end-if.
-
-      * Finding Minimum, Maximum, and Average
-           move zero  to integer_array_length.
-           move integer_array[0] to array_minimum.
-           add 1 to integer_array_length.
-
-           perform until integer_array_length is equal to integer_array_length_save
-               if (integer_array[integer_array_length] is less than array_minimum) then
-                   move integer_array[integer_array_length] to array_minimum
-               end-if
-               add 1 to integer_array_length
-           end-perform.
-           display "The minimum value in the array is " array_minimum.
-           display "Emter amy key to continue".
-           accept anykey.
-
-           move zero to integer_array_length.
-           move integer_array[0] to array_maximum.
-           add 1 to integer_array_length.
-           add 1 to integer_array_length_save.
-           perform until integer_array_length is equal to integer_array_length_save
-               if (integer_array[integer_array_length] is greater than array_maximum) then
-
-                  move integer_array[integer_array_length] to array_maximum
-               end-if
-               add 1 to integer_array_length
-           end-perform.
-           display "The maximum value in the array is " array_maximum.
-           display "Emter amy key to continue".
-           accept anykey.
-
-           move zero to integer_array_length.
-
-           perform until integer_array_length is equal to integer_array_length_save
-               add integer_array[integer_array_length] to total
-               add 1 to integer_array_length
-           end-perform.
-           add 1 to integer_array_length_save.
-           divide total by integer_array_length giving array_average.
-
-           display "The average value in the array is " array_average.
-           display "Emter amy key to continue".
-           accept anykey.
-
-      *       Inserting items
-
-           display "Enter integer value to insert".
-           accept insert_value.
-           display "Enter any key to continue".
-           accept anykey.
-           display "Enter position in array of insertion".
-           accept insert_position.
-           display "Enter any key to continue".
-           accept anykey.
-           move insert_position to insert_position_save.
-
-           move insert_position to integer_array_length.
-           subtract 1 from integer_array_length.
-      **  Move down the items after the target position to make room for the new item.
-           perform until integer_array_length equal zero
-               move integer_array[integer_array_length] to integer_array[insert_position]
-               subtract 1 from insert_position
-               subtract 1 from integer_array_length
-           end-perform
-      * Insert the new value
-           move insert_value to integer_array[insert_position_save].
-
-
-           goback.
-           
-       end program Program1.
+000100 identification division.
+000200 program-id. Program1 as "ArraysAlgorithms.Program1".
+000300 author. J. Hajian.
+000400 installation. ArraysAlgorithms Maintenance Group.
+000500 date-written. 2023-11-06.
+000600 date-compiled. 2026-08-09.
+000700*----------------------------------------------------------------
+000800*    PROGRAM1
+000900*
+001000*    BUILDS AND MANIPULATES A SINGLE ONE-DIMENSIONAL ARRAY OF
+001100*    INTEGERS.  ALGORITHMS ARE ADAPTED FROM "ESSENTIAL
+001200*    ALGORITHMS" BY ROD STEPHENS.  THE OPERATOR DRIVES THE
+001300*    PROGRAM FROM A MENU; EACH SELECTION SEARCHES, COMPUTES
+001400*    STATISTICS ON, SORTS, INSERTS INTO, DELETES FROM, OR SAVES
+001500*    THE ARRAY CURRENTLY IN WORKING STORAGE.
+001600*
+001700*    THE ARRAY MAY BE BUILT FROM THE KEYBOARD OR FROM THE
+001800*    ARRAYIN BATCH INPUT FILE (A RECORD COUNT FOLLOWED BY THAT
+001900*    MANY VALUE RECORDS).  IF THE OPERATOR SUPPLIES AN ARRAY ID
+002000*    THAT ALREADY EXISTS ON THE ARRAYMST MASTER FILE, THAT
+002100*    ARRAY IS LOADED INSTEAD OF BUILDING A NEW ONE.  EACH PASS
+002200*    THROUGH THE STATISTICS FUNCTION WRITES ONE LINE TO THE
+002300*    DATED ARRRPT AUDIT REPORT.
+002400*
+002500*    THE LIVE WORKING ARRAY IS HELD IN A BASED RECORD SIZED AT
+002600*    RUN TIME BY THE ALLOCATE STATEMENT BELOW SO THE OPERATOR
+002700*    CAN CHOOSE A CAPACITY LARGER THAN THE OLD FIXED 100-ELEMENT
+002800*    TABLE.  THE ARRAYMST MASTER FILE USES THE SAME FIELD SHAPE,
+002900*    SHARED VIA THE DL100AR COPYBOOK.
+003000*----------------------------------------------------------------
+003100*    MODIFICATION HISTORY.
+003200*    2023-11-06  RWS  ORIGINAL VERSION - BUILDS, SEARCHES, AND
+003300*                     COMPUTES MIN/MAX/AVERAGE FOR A SMALL ARRAY.
+003400*    2024-02-19  RWS  ADDED INSERT-IN-PLACE LOGIC.
+003500*    2026-05-04  JHJ  ADDED ARRAYIN BATCH INPUT FILE AS AN
+003600*                     ALTERNATIVE TO KEYBOARD ENTRY FOR
+003700*                     UNATTENDED RUNS.
+003800*    2026-05-18  JHJ  ADDED DATED ARRRPT AUDIT REPORT FOR SEARCH
+003900*                     AND STATISTICS RESULTS.
+004000*    2026-06-01  JHJ  ADDED ARRAYMST KEYED MASTER FILE SO NAMED
+004100*                     ARRAYS PERSIST ACROSS RUNS.
+004200*    2026-06-15  JHJ  ADDED BOUNDS VALIDATION TO THE INSERT
+004300*                     ROUTINE.
+004400*    2026-06-29  JHJ  ADDED ASCENDING/DESCENDING SORT.
+004500*    2026-07-13  JHJ  ADDED DELETE-BY-POSITION, SYMMETRIC WITH
+004600*                     INSERT.
+004700*    2026-07-27  JHJ  SEARCH NOW COLLECTS AND REPORTS EVERY
+004800*                     MATCHING POSITION INSTEAD OF A SINGLE
+004900*                     FOUND/NOT-FOUND FLAG.
+005000*    2026-08-02  JHJ  ADDED MEDIAN, MODE, AND STANDARD DEVIATION
+005100*                     TO THE STATISTICS SECTION.
+005200*    2026-08-09  JHJ  CONVERTED THE PROGRAM TO A MENU-DRIVEN LOOP
+005300*                     AND MOVED THE ARRAY LAYOUT TO THE DL100AR
+005400*                     COPYBOOK WITH OPERATOR-SUPPLIED CAPACITY.
+005500*    2026-08-09  JHJ  HARDENED THE WORKING ARRAY AND ITS I-O:
+005600*                     STATISTICS NOW GUARD AGAINST AN EMPTY
+005700*                     ARRAY, THE ARRAYIN LOADER TRACKS ACTUAL
+005800*                     RECORDS READ INSTEAD OF ASSUMING THE
+005900*                     HEADER COUNT, THE SEARCH RESULT MESSAGE
+006000*                     CAPS ITS POSITION LIST WITH AN "...AND N
+006100*                     MORE" SUMMARY, SORT NOW REJECTS ANYTHING
+006200*                     OTHER THAN A/D, AND THE REPORT'S NUMERIC
+006300*                     COLUMNS WERE WIDENED TO MATCH THE ARRAY'S
+006400*                     FULL PRECISION.
+006450*    2026-08-09  JHJ  STATISTICS NOW DISPLAY THROUGH NUMERIC-
+006460*                     EDITED FIELDS SO AVERAGE/MEDIAN/STANDARD
+006470*                     DEVIATION SHOW A DECIMAL POINT ON THE
+006480*                     CONSOLE, ARRAYIN REJECTS A HEADER COUNT
+006490*                     BELOW 1, THE REPORT AND MASTER-FILE WRITES
+006500*                     ARE NOW STATUS-CHECKED LIKE THE OPENS
+006510*                     ALREADY WERE, AND THE STANDARD DEVIATION
+006520*                     ACCUMULATOR IS WIDER AND GUARDED AGAINST
+006530*                     SIZE-ERROR OVERFLOW.
+006540*----------------------------------------------------------------
+006600 environment division.
+006700 configuration section.
+006800 source-computer. GENERIC-COMPUTER.
+006900 object-computer. GENERIC-COMPUTER.
+007000 input-output section.
+007100 file-control.
+007200     select array-input-file assign to "ARRAYIN"
+007300         organization is line sequential
+007400         file status is array-input-status.
+007500     select report-file assign to dynamic report-file-name
+007600         organization is line sequential
+007700         file status is report-file-status.
+007800     select array-master-file assign to "ARRAYMST"
+007900         organization is indexed
+008000         access mode is dynamic
+008100         record key is arr-array-id of array-master-record
+008200         file status is array-master-status.
+008300 data division.
+008400 file section.
+008500 fd  array-input-file.
+008600 01  array-input-record          pic s9(09).
+008700 fd  report-file.
+008800 01  report-record.
+008900     05  rpt-array-id             pic x(08).
+009000     05  filler                   pic x(02) value spaces.
+009100     05  rpt-minimum              pic -(9)9.
+009200     05  filler                   pic x(02) value spaces.
+009300     05  rpt-maximum              pic -(9)9.
+009400     05  filler                   pic x(02) value spaces.
+009500     05  rpt-average              pic -(9)9.9(4).
+009600     05  filler                   pic x(02) value spaces.
+009700     05  rpt-median               pic -(9)9.9(4).
+009800     05  filler                   pic x(02) value spaces.
+009900     05  rpt-mode                 pic -(9)9.
+010000     05  filler                   pic x(02) value spaces.
+010100     05  rpt-std-deviation        pic -(9)9.9(4).
+010200     05  filler                   pic x(02) value spaces.
+010300     05  rpt-search-result        pic x(200).
+010400 fd  array-master-file.
+010500 01  array-master-record.
+010600     copy DL100AR.
+010700 working-storage section.
+010800*----------------------------------------------------------------
+010900*    FILE STATUS AND SWITCHES
+011000*----------------------------------------------------------------
+011100 01  array-input-status           pic x(02).
+011200     88  array-input-ok                       value "00".
+011300     88  array-input-eof                      value "10".
+011400 01  report-file-status           pic x(02).
+011500     88  report-file-ok                       value "00".
+011600 01  array-master-status          pic x(02).
+011700     88  array-master-ok                      value "00".
+011800     88  array-master-not-found               value "23".
+011900     88  array-master-no-file                 value "35".
+012000 01  report-file-name             pic x(20).
+012100 01  current-date-fields.
+012200     05  current-date-yyyymmdd    pic 9(08).
+012300 01  done-sw                      pic x(01) value "N".
+012400     88  done                                 value "Y".
+012500 01  build-source-sw              pic x(01).
+012600     88  build-from-keyboard                  value "K" "k".
+012700     88  build-from-file                      value "F" "f".
+012800 01  existing-array-found-sw      pic x(01) value "N".
+012900     88  existing-array-found                 value "Y".
+013000 01  insert-valid-sw               pic x(01).
+013100     88  insert-position-valid               value "Y".
+013200     88  insert-cancelled                     value "C".
+013300 01  sort-direction-sw             pic x(01).
+013400     88  sort-ascending                       value "A" "a".
+013500     88  sort-descending                      value "D" "d".
+013600 01  save-prompt-sw                pic x(01).
+013700     88  save-now                             value "Y" "y".
+013800*----------------------------------------------------------------
+013900*    MENU AND OPERATOR-ENTRY FIELDS
+014000*----------------------------------------------------------------
+014100 01  menu-choice                  pic 9(01).
+014200     88  menu-search                         value 1.
+014300     88  menu-statistics                     value 2.
+014400     88  menu-insert                         value 3.
+014500     88  menu-sort                           value 4.
+014600     88  menu-delete                         value 5.
+014700     88  menu-save                           value 6.
+014800     88  menu-exit                           value 7.
+014900 01  array-id-entry                pic x(08).
+015000 01  array-capacity                pic s9(09) comp.
+015100 01  build-count                   pic s9(09).
+015200 01  read-count                    pic s9(09) comp.
+015300 01  build-index                   pic s9(09) comp.
+015400 01  target-integer                pic s9(09).
+015500 01  found-count                   pic s9(09) comp value zero.
+015600 01  search-index                  pic s9(09) comp.
+015700 01  last-search-result            pic x(200)
+015800     value "NO SEARCH PERFORMED YET".
+015900 01  search-result-line            pic x(200).
+016000 01  max-positions-shown           pic s9(04) comp value 10.
+016100 01  display-count                 pic s9(09) comp.
+016200 01  remaining-count               pic s9(09) comp.
+016300 01  message-truncated-sw          pic x(01).
+016400     88  message-truncated                   value "Y".
+016500 01  msg-pointer                   pic s9(04) comp.
+016600 01  msg-index                     pic s9(09) comp.
+016700 01  position-display              pic 9(09).
+016800 01  found-position-table.
+016900     05  found-position             pic s9(09) comp
+017000         occurs 9999 times
+017100         indexed by found-position-index.
+017200 01  insert-value                  pic s9(09).
+017300 01  insert-position                pic s9(09).
+017400 01  shift-index                    pic s9(09) comp.
+017500 01  delete-position                 pic s9(09).
+017600 01  sort-outer-index                pic s9(09) comp.
+017700 01  sort-inner-index                pic s9(09) comp.
+017800 01  swap-work                       pic s9(09).
+017900 01  load-index                      pic s9(09) comp.
+018000 01  save-index                      pic s9(09) comp.
+018100*----------------------------------------------------------------
+018200*    STATISTICS WORKING FIELDS
+018300*----------------------------------------------------------------
+018400 01  array-minimum                    pic s9(09).
+018500 01  array-maximum                    pic s9(09).
+018600 01  array-average                    pic s9(09)v9(04) comp-3.
+018700 01  array-average-display            pic -(9)9.9(4).
+018800 01  array-median                     pic s9(09)v9(04) comp-3.
+018900 01  array-median-display             pic -(9)9.9(4).
+019000 01  array-mode                       pic s9(09).
+019100 01  array-std-deviation              pic s9(09)v9(04) comp-3.
+019200 01  array-std-deviation-display      pic -(9)9.9(4).
+019300 01  stat-index                        pic s9(09) comp.
+019400 01  stat-total                        pic s9(14).
+019500 01  median-work-table.
+019600     05  median-work                    pic s9(09)
+019700         occurs 9999 times
+019800         indexed by median-work-index.
+019900 01  median-temp                       pic s9(09).
+020000 01  median-mid-index                  pic s9(09) comp.
+020100 01  median-mid-remainder              pic s9(09) comp.
+020200 01  mode-outer-index                  pic s9(09) comp.
+020300 01  mode-inner-index                  pic s9(09) comp.
+020400 01  mode-candidate-count              pic s9(09) comp.
+020500 01  best-mode-count                   pic s9(09) comp value zero.
+020600 01  diff-work                         pic s9(09)v9(04) comp-3.
+020700 01  sum-squared-diff                  pic s9(18)v9(04) comp-3.
+020800 01  stat-overflow-sw                  pic x(01) value "N".
+020900     88  stat-overflow                          value "Y".
+021000 01  variance-work                     pic s9(18)v9(04) comp-3.
+021100*----------------------------------------------------------------
+021200*    LIVE WORKING ARRAY - ALLOCATED DYNAMICALLY SO ITS CAPACITY
+021300*    IS NOT LIMITED TO THE OLD FIXED 100-ELEMENT TABLE.  THIS
+021400*    RECORD SHARES THE DL100AR COPYBOOK USED BY ARRAY-MASTER-
+021500*    RECORD, ABOVE, RATHER THAN DUPLICATING ITS FIELDS BY HAND.
+021600*    DL100AR'S OCCURS DEPENDING ON CLAUSE REFERS TO ARR-ARRAY-
+021700*    CAPACITY UNQUALIFIED, SO A PLAIN SECOND COPY OF THE MEMBER
+021800*    WOULD MAKE THAT NAME AMBIGUOUS; COPY REPLACING RENAMES ALL
+021900*    FIVE DATA NAMES ON THE WAY IN SO THE TWO COPIES NEVER
+022000*    COLLIDE.  KEEP THIS REPLACING LIST IN STEP WITH DL100AR.CPY
+022100*    IF THAT COPYBOOK'S FIELD NAMES EVER CHANGE.
+022200*----------------------------------------------------------------
+022300 01  array-pointer                 usage is pointer value is null.
+022400 01  array-work-record             based.
+022500     copy DL100AR
+022600         replacing ==arr-array-id== by ==work-array-id==,
+022700                   ==arr-array-capacity==
+022800                       by ==work-array-capacity==,
+022900                   ==arr-array-length==
+023000                       by ==work-array-length==,
+023100                   ==arr-array-table==
+023200                       by ==work-array-table==,
+023300                   ==arr-array-index==
+023400                       by ==work-array-table-index==.
+023500 procedure division.
+023600 0000-mainline.
+023700     perform 1000-initialize thru 1000-exit
+023800     perform 3000-menu-loop thru 3000-exit
+023900         until done
+024000     perform 9000-terminate thru 9000-exit
+024100     goback.
+024200 0000-exit.
+024300     exit.
+024400*----------------------------------------------------------------
+024500*    INITIALIZATION
+024600*----------------------------------------------------------------
+024700 1000-initialize.
+024800     move "N" to done-sw
+024900     accept current-date-fields from date yyyymmdd
+025000     move spaces to report-file-name
+025100     string "ARRRPT." current-date-yyyymmdd ".DAT"
+025200         delimited by size into report-file-name
+025300     open extend report-file
+025400     if not report-file-ok
+025500         open output report-file
+025600     end-if
+025700     open i-o array-master-file
+025800     if array-master-no-file
+025900         open output array-master-file
+026000         close array-master-file
+026100         open i-o array-master-file
+026200     end-if
+026300     perform 2000-obtain-array thru 2000-exit.
+026400 1000-exit.
+026500     exit.
+026600*----------------------------------------------------------------
+026700*    OBTAIN THE WORKING ARRAY - EITHER LOAD AN EXISTING ARRAY
+026800*    FROM THE MASTER FILE OR BUILD A NEW ONE.
+026900*----------------------------------------------------------------
+027000 2000-obtain-array.
+027100     display "Enter array ID"
+027200     accept array-id-entry
+027300     move array-id-entry to arr-array-id of array-master-record
+027400      read array-master-file key is arr-array-id of
+027500             array-master-record
+027600     if array-master-ok
+027700         perform 2100-load-existing-array thru 2100-exit
+027800         set existing-array-found to true
+027900     else
+028000         perform 2200-build-new-array thru 2200-exit
+028100     end-if.
+028200 2000-exit.
+028300     exit.
+028400 2100-load-existing-array.
+028500     display "Existing array found - loading from the master file"
+028600      move arr-array-capacity of array-master-record to
+028700             array-capacity
+028800     perform 2050-allocate-work-array thru 2050-exit
+028900      move arr-array-id of array-master-record to
+029000             work-array-id of array-work-record
+029100      move arr-array-length of array-master-record to
+029200             work-array-length of array-work-record
+029300     move 1 to load-index
+029400     perform 2110-copy-one-loaded-element thru 2110-exit
+029500         varying load-index from 1 by 1
+029600         until load-index > work-array-capacity of
+029700                array-work-record.
+029800 2100-exit.
+029900     exit.
+030000 2110-copy-one-loaded-element.
+030100     move arr-array-table of array-master-record (load-index)
+030200         to work-array-table of array-work-record (load-index).
+030300 2110-exit.
+030400     exit.
+030500 2050-allocate-work-array.
+030600     allocate array-work-record returning array-pointer
+030700     set address of array-work-record to array-pointer
+030800     move array-capacity to work-array-capacity of
+030900            array-work-record.
+031000 2050-exit.
+031100     exit.
+031200 2200-build-new-array.
+031300     display "No existing array found for that ID - building a "
+031400         "new one"
+031500     move zero to array-capacity
+031600     perform 2205-prompt-for-capacity thru 2205-exit
+031700         until array-capacity > zero
+031800     perform 2050-allocate-work-array thru 2050-exit
+031900     move array-id-entry to work-array-id of array-work-record
+032000     move zero to work-array-length of array-work-record
+032100     display "Build array from (K)eyboard or (F)ile? "
+032200     accept build-source-sw
+032300     if build-from-file
+032400         perform 2220-build-from-file thru 2220-exit
+032500     else
+032600         perform 2210-build-from-keyboard thru 2210-exit
+032700     end-if.
+032800 2200-exit.
+032900     exit.
+033000 2205-prompt-for-capacity.
+033100     display "Enter array capacity (maximum number of elements, "
+033200         "1 to 9999)"
+033300     accept array-capacity
+033400     if array-capacity < 1 or array-capacity > 9999
+033500         display "Error - capacity must be between 1 and 9999"
+033600         move zero to array-capacity
+033700     end-if.
+033800 2205-exit.
+033900     exit.
+034000 2210-build-from-keyboard.
+034100     move zero to build-count
+034200     perform 2215-prompt-for-count thru 2215-exit
+034300         until build-count > zero
+034400     move 1 to build-index
+034500     perform 2211-accept-one-element thru 2211-exit
+034600         varying build-index from 1 by 1
+034700         until build-index > build-count
+034800     move build-count to work-array-length of array-work-record.
+034900 2210-exit.
+035000     exit.
+035100 2215-prompt-for-count.
+035200     display "Enter number of integers"
+035300     accept build-count
+035400      if build-count < 1 or build-count > work-array-capacity of
+035500             array-work-record
+035600         display "Error - count must be between 1 and the array "
+035700             "capacity"
+035800         move zero to build-count
+035900     end-if.
+036000 2215-exit.
+036100     exit.
+036200 2211-accept-one-element.
+036300     display "Enter a number"
+036400     accept work-array-table of array-work-record (build-index).
+036500 2211-exit.
+036600     exit.
+036700*----------------------------------------------------------------
+036800*    BUILD FROM THE ARRAYIN BATCH FILE - EVERY ERROR PATH FALLS
+036900*    THROUGH TO 2220-EXIT RATHER THAN BRANCHING THERE, AND
+037000*    WORK-ARRAY-LENGTH IS SET FROM THE COUNT OF VALUE RECORDS
+037100*    ACTUALLY READ RATHER THAN ASSUMED FROM THE HEADER COUNT, SO
+037200*    A SHORT FILE DOES NOT LEAVE AN UNPOPULATED TRAILING ELEMENT.
+037300*----------------------------------------------------------------
+037400 2220-build-from-file.
+037500     open input array-input-file
+037600     if not array-input-ok
+037700         display "Error - could not open the ARRAYIN batch input "
+037800             "file"
+037900     else
+038000         read array-input-file
+038100         if array-input-eof
+038200             display "Error - ARRAYIN is empty"
+038300             close array-input-file
+038400         else
+038500             move array-input-record to build-count
+038600              if build-count < 1
+038700                 display "Error - ARRAYIN header count must be 1 "
+038800                     "or greater"
+038900                 close array-input-file
+039000             else
+039100              if build-count > work-array-capacity of
+039200                     array-work-record
+039300                 display "Warning - input count exceeds array "
+039400                     "capacity, truncating"
+039500                  move work-array-capacity of array-work-record to
+039600                         build-count
+039700             end-if
+039800             move zero to read-count
+039900             move 1 to build-index
+040000             perform 2221-read-one-value thru 2221-exit
+040100                 varying build-index from 1 by 1
+040200                 until build-index > build-count or
+040300                        array-input-eof
+040400              if read-count < build-count
+040500                 display "Warning - ARRAYIN ended early, array "
+040600                     "length set from the records actually read"
+040700             end-if
+040800              move read-count to work-array-length of
+040900                     array-work-record
+041000             close array-input-file
+041100             end-if
+041200         end-if
+041300     end-if.
+041400 2220-exit.
+041500     exit.
+041600 2221-read-one-value.
+041700     read array-input-file
+041800     if array-input-ok
+041900         add 1 to read-count
+042000          move array-input-record to work-array-table of
+042100                 array-work-record (build-index)
+042200     end-if.
+042300 2221-exit.
+042400     exit.
+042500*----------------------------------------------------------------
+042600*    MAIN MENU LOOP
+042700*----------------------------------------------------------------
+042800 3000-menu-loop.
+042900     display " "
+043000     display "1 - Search for a target value"
+043100     display "2 - Compute statistics"
+043200     display "3 - Insert a value"
+043300     display "4 - Sort the array"
+043400     display "5 - Delete a value"
+043500     display "6 - Save the array"
+043600     display "7 - Exit"
+043700     display "Enter your choice"
+043800     accept menu-choice
+043900     evaluate true
+044000         when menu-search
+044100             perform 4000-search-target thru 4000-exit
+044200         when menu-statistics
+044300             perform 5000-compute-statistics thru 5000-exit
+044400         when menu-insert
+044500             perform 6000-insert-value thru 6000-exit
+044600         when menu-sort
+044700             perform 8000-sort-array thru 8000-exit
+044800         when menu-delete
+044900             perform 7000-delete-value thru 7000-exit
+045000         when menu-save
+045100             perform 8500-save-array thru 8500-exit
+045200         when menu-exit
+045300             set done to true
+045400         when other
+045500             display "Error - enter a choice between 1 and 7"
+045600     end-evaluate.
+045700 3000-exit.
+045800     exit.
+045900*----------------------------------------------------------------
+046000*    SEARCH THE ARRAY - COLLECTS EVERY MATCHING POSITION
+046100*----------------------------------------------------------------
+046200 4000-search-target.
+046300     display "Enter target integer"
+046400     accept target-integer
+046500     move zero to found-count
+046600     perform 4100-check-one-element thru 4100-exit
+046700         varying search-index from 1 by 1
+046800          until search-index > work-array-length of
+046900                array-work-record
+047000     if found-count > zero
+047100         perform 4200-build-result-message thru 4200-exit
+047200         display search-result-line
+047300         if message-truncated
+047400             display "Warning - the result message above was "
+047500                 "truncated to fit the report field"
+047600         end-if
+047700     else
+047800         move "Target not found" to last-search-result
+047900         display "Target not found"
+048000     end-if.
+048100 4000-exit.
+048200     exit.
+048300 4100-check-one-element.
+048400      if work-array-table of array-work-record (search-index) =
+048500             target-integer
+048600         add 1 to found-count
+048700         move search-index to found-position (found-count)
+048800     end-if.
+048900 4100-exit.
+049000     exit.
+049100*----------------------------------------------------------------
+049200*    BUILD THE SEARCH RESULT MESSAGE - POSITIONS BEYOND
+049300*    MAX-POSITIONS-SHOWN ARE SUMMARIZED AS "...AND N MORE"
+049400*    INSTEAD OF BEING RUN INTO THE STRING UNCHECKED, AND EVERY
+049500*    STRING STATEMENT CARRIES AN ON OVERFLOW PHRASE SO A
+049600*    MESSAGE THAT STILL DOES NOT FIT IS FLAGGED, NOT SILENTLY
+049700*    CLIPPED.
+049800*----------------------------------------------------------------
+049900 4200-build-result-message.
+050000     move spaces to search-result-line
+050100     move "N" to message-truncated-sw
+050200     move 1 to msg-pointer
+050300     string "Target found at positions: " delimited by size
+050400         into search-result-line with pointer msg-pointer
+050500         on overflow
+050600             set message-truncated to true
+050700     end-string
+050800     move 1 to msg-index
+050900     if found-count > max-positions-shown
+051000         move max-positions-shown to display-count
+051100     else
+051200         move found-count to display-count
+051300     end-if
+051400     perform 4210-append-one-position thru 4210-exit
+051500         varying msg-index from 1 by 1
+051600         until msg-index > display-count
+051700     if found-count > max-positions-shown
+051800          compute remaining-count = found-count -
+051900                max-positions-shown
+052000         move remaining-count to position-display
+052100         string "...and " delimited by size
+052200             position-display delimited by size
+052300             " more" delimited by size
+052400             into search-result-line with pointer msg-pointer
+052500             on overflow
+052600                 set message-truncated to true
+052700         end-string
+052800     end-if
+052900     move search-result-line to last-search-result.
+053000 4200-exit.
+053100     exit.
+053200 4210-append-one-position.
+053300     move found-position (msg-index) to position-display
+053400     string position-display delimited by size
+053500         into search-result-line with pointer msg-pointer
+053600         on overflow
+053700             set message-truncated to true
+053800     end-string
+053900     if msg-index < display-count
+054000         string ", " delimited by size
+054100             into search-result-line with pointer msg-pointer
+054200             on overflow
+054300                 set message-truncated to true
+054400         end-string
+054500     end-if.
+054600 4210-exit.
+054700     exit.
+054800*----------------------------------------------------------------
+054900*    STATISTICS - MINIMUM, MAXIMUM, AVERAGE, MEDIAN, MODE, AND
+055000*    STANDARD DEVIATION.  WRITES ONE LINE TO THE AUDIT REPORT.
+055100*----------------------------------------------------------------
+055200 5000-compute-statistics.
+055300     if work-array-length of array-work-record = zero
+055400         display "Error - the array is empty, nothing to compute"
+055500     else
+055600         perform 5100-find-minimum thru 5100-exit
+055700         perform 5200-find-maximum thru 5200-exit
+055800         perform 5300-compute-average thru 5300-exit
+055900         perform 5400-compute-median thru 5400-exit
+056000         perform 5500-compute-mode thru 5500-exit
+056100         perform 5600-compute-std-deviation thru 5600-exit
+056200         move array-average to array-average-display
+056300         move array-median to array-median-display
+056400         move array-std-deviation to array-std-deviation-display
+056500          display "The minimum value in the array is "
+056600                array-minimum
+056700          display "The maximum value in the array is "
+056800                array-maximum
+056900          display "The average value in the array is "
+057000                array-average-display
+057100         display "The median value in the array is "
+057200                array-median-display
+057300         display "The mode value in the array is " array-mode
+057400         display "The standard deviation of the array is "
+057500                array-std-deviation-display
+057600         perform 5900-write-report-line thru 5900-exit
+057700     end-if.
+057800 5000-exit.
+057900     exit.
+058000 5100-find-minimum.
+058100     move work-array-table of array-work-record (1) to
+058200            array-minimum
+058300     perform 5110-check-minimum thru 5110-exit
+058400         varying stat-index from 2 by 1
+058500          until stat-index > work-array-length of
+058600                array-work-record.
+058700 5100-exit.
+058800     exit.
+058900 5110-check-minimum.
+059000      if work-array-table of array-work-record (stat-index) <
+059100             array-minimum
+059200          move work-array-table of array-work-record
+059300                 (stat-index) to array-minimum
+059400     end-if.
+059500 5110-exit.
+059600     exit.
+059700 5200-find-maximum.
+059800     move work-array-table of array-work-record (1) to
+059900            array-maximum
+060000     perform 5210-check-maximum thru 5210-exit
+060100         varying stat-index from 2 by 1
+060200          until stat-index > work-array-length of
+060300                array-work-record.
+060400 5200-exit.
+060500     exit.
+060600 5210-check-maximum.
+060700      if work-array-table of array-work-record (stat-index) >
+060800             array-maximum
+060900          move work-array-table of array-work-record
+061000                 (stat-index) to array-maximum
+061100     end-if.
+061200 5210-exit.
+061300     exit.
+061400 5300-compute-average.
+061500     move zero to stat-total
+061600     perform 5310-add-one-element thru 5310-exit
+061700         varying stat-index from 1 by 1
+061800         until stat-index > work-array-length of array-work-record
+061900      compute array-average = stat-total / work-array-length of
+062000             array-work-record.
+062100 5300-exit.
+062200     exit.
+062300 5310-add-one-element.
+062400      add work-array-table of array-work-record (stat-index) to
+062500             stat-total.
+062600 5310-exit.
+062700     exit.
+062800 5400-compute-median.
+062900     move 1 to stat-index
+063000     perform 5410-copy-one-element thru 5410-exit
+063100         varying stat-index from 1 by 1
+063200         until stat-index > work-array-length of array-work-record
+063300     move 1 to sort-outer-index
+063400     perform 5420-sort-one-pass thru 5420-exit
+063500         varying sort-outer-index from 1 by 1
+063600          until sort-outer-index >= work-array-length of
+063700                 array-work-record
+063800     divide work-array-length of array-work-record by 2
+063900         giving median-mid-index remainder median-mid-remainder
+064000     if median-mid-remainder = zero
+064100         compute array-median =
+064200              (median-work(median-mid-index) +
+064300                     median-work(median-mid-index + 1)) / 2
+064400     else
+064500         add 1 to median-mid-index
+064600         move median-work(median-mid-index) to array-median
+064700     end-if.
+064800 5400-exit.
+064900     exit.
+065000 5410-copy-one-element.
+065100      move work-array-table of array-work-record (stat-index) to
+065200             median-work(stat-index).
+065300 5410-exit.
+065400     exit.
+065500 5420-sort-one-pass.
+065600     perform 5430-compare-and-swap thru 5430-exit
+065700         varying sort-inner-index from 1 by 1
+065800          until sort-inner-index > (work-array-length of
+065900                 array-work-record - sort-outer-index).
+066000 5420-exit.
+066100     exit.
+066200 5430-compare-and-swap.
+066300      if median-work(sort-inner-index) >
+066400             median-work(sort-inner-index + 1)
+066500         move median-work(sort-inner-index) to median-temp
+066600          move median-work(sort-inner-index + 1) to
+066700                 median-work(sort-inner-index)
+066800         move median-temp to median-work(sort-inner-index + 1)
+066900     end-if.
+067000 5430-exit.
+067100     exit.
+067200 5500-compute-mode.
+067300     move zero to best-mode-count
+067400     perform 5510-evaluate-one-candidate thru 5510-exit
+067500         varying mode-outer-index from 1 by 1
+067600          until mode-outer-index > work-array-length of
+067700                 array-work-record.
+067800 5500-exit.
+067900     exit.
+068000 5510-evaluate-one-candidate.
+068100     move zero to mode-candidate-count
+068200     perform 5520-count-one-match thru 5520-exit
+068300         varying mode-inner-index from 1 by 1
+068400          until mode-inner-index > work-array-length of
+068500                 array-work-record
+068600     if mode-candidate-count > best-mode-count
+068700         move mode-candidate-count to best-mode-count
+068800          move work-array-table of array-work-record
+068900                 (mode-outer-index) to array-mode
+069000     end-if.
+069100 5510-exit.
+069200     exit.
+069300 5520-count-one-match.
+069400     if work-array-table of array-work-record (mode-inner-index)
+069500             = work-array-table of array-work-record
+069600                    (mode-outer-index)
+069700         add 1 to mode-candidate-count
+069800     end-if.
+069900 5520-exit.
+070000     exit.
+070100 5600-compute-std-deviation.
+070200     move zero to sum-squared-diff
+070300     move "N" to stat-overflow-sw
+070400     perform 5610-accumulate-squared-diff thru 5610-exit
+070500         varying stat-index from 1 by 1
+070600          until stat-index > work-array-length of
+070700                array-work-record or stat-overflow
+070800     if stat-overflow
+070900         display "Error - squared deviation total is too large "
+071000             "to total, standard deviation not computed"
+071100         move zero to array-std-deviation
+071200     else
+071300          compute variance-work = sum-squared-diff /
+071400                 work-array-length of array-work-record
+071500             on size error
+071600                 display "Error - variance total is too large to "
+071700                     "compute, standard deviation not computed"
+071800                 move zero to array-std-deviation
+071900                 set stat-overflow to true
+072000         end-compute
+072100         if not stat-overflow
+072200             compute array-std-deviation =
+072300                    function sqrt(variance-work)
+072400         end-if
+072500     end-if.
+072600 5600-exit.
+072700     exit.
+072800 5610-accumulate-squared-diff.
+072900      compute diff-work = work-array-table of array-work-record
+073000             (stat-index) - array-average
+073100      compute sum-squared-diff = sum-squared-diff + (diff-work *
+073200             diff-work)
+073300         on size error
+073400             set stat-overflow to true
+073500     end-compute.
+073600 5610-exit.
+073700     exit.
+073800 5900-write-report-line.
+073900     move spaces to report-record
+074000     move work-array-id of array-work-record to rpt-array-id
+074100     move array-minimum to rpt-minimum
+074200     move array-maximum to rpt-maximum
+074300     move array-average to rpt-average
+074400     move array-median to rpt-median
+074500     move array-mode to rpt-mode
+074600     move array-std-deviation to rpt-std-deviation
+074700     move last-search-result to rpt-search-result
+074800     write report-record
+074900     if not report-file-ok
+075000         display "Error - could not write the ARRRPT report "
+075100             "line"
+075200     end-if.
+075300 5900-exit.
+075400     exit.
+075500*----------------------------------------------------------------
+075600*    INSERT A VALUE - BOUNDS CHECKED AGAINST THE CURRENT LENGTH
+075700*    AND THE ALLOCATED CAPACITY.
+075800*----------------------------------------------------------------
+075900 6000-insert-value.
+076000     display "Enter integer value to insert"
+076100     accept insert-value
+076200     move "N" to insert-valid-sw
+076300     perform 6100-prompt-and-validate-position thru 6100-exit
+076400         until insert-position-valid or insert-cancelled
+076500     if insert-position-valid
+076600         perform 6200-shift-down thru 6200-exit
+076700          move insert-value to work-array-table of
+076800                array-work-record (insert-position)
+076900         add 1 to work-array-length of array-work-record
+077000         display "Value inserted"
+077100     end-if.
+077200 6000-exit.
+077300     exit.
+077400 6100-prompt-and-validate-position.
+077500     display "Enter position to insert at (1 to one past the "
+077600         "end, 0 to cancel)"
+077700     accept insert-position
+077800     evaluate true
+077900         when insert-position = zero
+078000             set insert-cancelled to true
+078100             display "Insert cancelled"
+078200         when work-array-length of array-work-record >=
+078300                work-array-capacity of array-work-record
+078400             display "Error - the array is already at capacity"
+078500             set insert-cancelled to true
+078600         when insert-position < 1
+078700             display "Error - position must be 1 or greater"
+078800          when insert-position > work-array-length of
+078900                 array-work-record + 1
+079000             display "Error - position is beyond the array end"
+079100         when other
+079200             set insert-position-valid to true
+079300     end-evaluate.
+079400 6100-exit.
+079500     exit.
+079600 6200-shift-down.
+079700     perform 6210-shift-one-down thru 6210-exit
+079800          varying shift-index from work-array-length of
+079900                 array-work-record by -1
+080000         until shift-index < insert-position.
+080100 6200-exit.
+080200     exit.
+080300 6210-shift-one-down.
+080400     move work-array-table of array-work-record (shift-index)
+080500         to work-array-table of array-work-record
+080600                (shift-index + 1).
+080700 6210-exit.
+080800     exit.
+080900*----------------------------------------------------------------
+081000*    DELETE A VALUE BY POSITION - SYMMETRIC WITH INSERT.
+081100*----------------------------------------------------------------
+081200 7000-delete-value.
+081300     display "Enter position to delete (1 to the array "
+081400         "length, 0 to cancel)"
+081500     accept delete-position
+081600     evaluate true
+081700         when delete-position = zero
+081800             display "Delete cancelled"
+081900          when delete-position < 1 or delete-position >
+082000                 work-array-length of array-work-record
+082100             display "Error - position is not within the array"
+082200         when other
+082300             perform 7100-shift-up thru 7100-exit
+082400             display "Value deleted"
+082500     end-evaluate.
+082600 7000-exit.
+082700     exit.
+082800 7100-shift-up.
+082900     perform 7110-shift-one-up thru 7110-exit
+083000         varying shift-index from delete-position by 1
+083100          until shift-index >= work-array-length of
+083200                array-work-record
+083300     subtract 1 from work-array-length of array-work-record.
+083400 7100-exit.
+083500     exit.
+083600 7110-shift-one-up.
+083700     move work-array-table of array-work-record (shift-index + 1)
+083800         to work-array-table of array-work-record (shift-index).
+083900 7110-exit.
+084000     exit.
+084100*----------------------------------------------------------------
+084200*    SORT THE ARRAY ASCENDING OR DESCENDING (BUBBLE SORT, AS
+084300*    THE ORIGINAL INSERT LOGIC DID NOT ASSUME ANY ORDERING).
+084400*----------------------------------------------------------------
+084500 8000-sort-array.
+084600     move spaces to sort-direction-sw
+084700     perform 8050-prompt-for-direction thru 8050-exit
+084800         until sort-ascending or sort-descending
+084900     perform 8100-sort-one-pass thru 8100-exit
+085000         varying sort-outer-index from 1 by 1
+085100          until sort-outer-index >= work-array-length of
+085200                 array-work-record
+085300     display "Array sorted".
+085400 8000-exit.
+085500     exit.
+085600 8050-prompt-for-direction.
+085700     display "Sort (A)scending or (D)escending? "
+085800     accept sort-direction-sw
+085900     if not sort-ascending and not sort-descending
+086000         display "Error - enter A for ascending or D for "
+086100             "descending"
+086200     end-if.
+086300 8050-exit.
+086400     exit.
+086500 8100-sort-one-pass.
+086600     perform 8110-compare-and-swap thru 8110-exit
+086700         varying sort-inner-index from 1 by 1
+086800          until sort-inner-index > (work-array-length of
+086900                 array-work-record - sort-outer-index).
+087000 8100-exit.
+087100     exit.
+087200 8110-compare-and-swap.
+087300     evaluate true
+087400         when sort-ascending
+087500              and work-array-table of array-work-record
+087600                     (sort-inner-index)
+087700                  > work-array-table of array-work-record
+087800                         (sort-inner-index + 1)
+087900             perform 8120-swap-elements thru 8120-exit
+088000         when sort-descending
+088100              and work-array-table of array-work-record
+088200                     (sort-inner-index)
+088300                  < work-array-table of array-work-record
+088400                         (sort-inner-index + 1)
+088500             perform 8120-swap-elements thru 8120-exit
+088600     end-evaluate.
+088700 8110-exit.
+088800     exit.
+088900 8120-swap-elements.
+089000      move work-array-table of array-work-record
+089100             (sort-inner-index) to swap-work
+089200     move work-array-table of array-work-record
+089300            (sort-inner-index + 1) to work-array-table of
+089400            array-work-record (sort-inner-index)
+089500      move swap-work to work-array-table of array-work-record
+089600             (sort-inner-index + 1).
+089700 8120-exit.
+089800     exit.
+089900*----------------------------------------------------------------
+090000*    SAVE THE ARRAY TO THE MASTER FILE
+090100*----------------------------------------------------------------
+090200 8500-save-array.
+090300      move work-array-id of array-work-record to arr-array-id of
+090400             array-master-record
+090500      move work-array-capacity of array-work-record to
+090600             arr-array-capacity of array-master-record
+090700      move work-array-length of array-work-record to
+090800             arr-array-length of array-master-record
+090900     perform 8510-copy-one-element-to-master thru 8510-exit
+091000         varying save-index from 1 by 1
+091100         until save-index > work-array-capacity of
+091200                array-work-record
+091300     if existing-array-found
+091400         rewrite array-master-record
+091500     else
+091600         write array-master-record
+091700         set existing-array-found to true
+091800     end-if
+091900     if array-master-ok
+092000         display "Array saved"
+092100     else
+092200         display "Error - could not save the array to ARRAYMST"
+092300     end-if.
+092400 8500-exit.
+092500     exit.
+092600 8510-copy-one-element-to-master.
+092700     if save-index <= work-array-length of array-work-record
+092800         move work-array-table of array-work-record (save-index)
+092900              to arr-array-table of array-master-record
+093000                     (save-index)
+093100     else
+093200          move zero to arr-array-table of array-master-record
+093300                 (save-index)
+093400     end-if.
+093500 8510-exit.
+093600     exit.
+093700*----------------------------------------------------------------
+093800*    TERMINATION
+093900*----------------------------------------------------------------
+094000 9000-terminate.
+094100     display "Save array before exiting? (Y/N)"
+094200     accept save-prompt-sw
+094300     if save-now
+094400         perform 8500-save-array thru 8500-exit
+094500     end-if
+094600     free array-pointer
+094700     close array-master-file
+094800     close report-file
+094900     display "Goodbye".
+095000 9000-exit.
+095100     exit.
+095200 end program Program1.
